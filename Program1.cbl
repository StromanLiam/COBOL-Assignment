@@ -9,41 +9,168 @@
                                    ORGANIZATION IS LINE sequential.
            SELECT F02-REPORT-FILE ASSIGN TO 'Report.dat'
                                    ORGANIZATION IS LINE sequential.
+           SELECT F03-EXCEPTION-FILE ASSIGN TO 'Except.dat'
+                                   ORGANIZATION IS LINE sequential.
+           SELECT F04-CSV-FILE ASSIGN TO 'Report.csv'
+                                   ORGANIZATION IS LINE sequential.
+           SELECT F05-CHECKPOINT-FILE ASSIGN TO 'Checkpoint.dat'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS IS W06-CHECKPOINT-STATUS.
+           SELECT F06-WORK-FILE ASSIGN TO 'Work.dat'
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT S01-SORT-FILE ASSIGN TO 'SortWork.tmp'.
 
        DATA DIVISION.
        FILE SECTION.
       *input file definition
        FD F01-GRADES-FILE
-           RECORD CONTAINS 53 CHARACTERS
+           RECORD CONTAINS 60 CHARACTERS
       * actual number is very important
            DATA RECORD IS F01-GRADES-RECORD.
 
        01 F01-GRADES-RECORD.
+      *D=detail (first record for a student), C=continuation (extra
+      *courses for the F01-ID of the detail record just before it)
+         05 F01-RECORD-TYPE PIC X(1).
+           88 F01-IS-DETAIL VALUE 'D'.
+           88 F01-IS-CONTINUATION VALUE 'C'.
+           88 F01-IS-HEADER VALUE 'H'.
          05 F01-ID PIC 9(5).
          05 F01-COURSE1 PIC X(7).
          05 F01-GRADE1 PIC X(1).
+         05 F01-CREDIT1 PIC 9(1).
          05 F01-COURSE2 PIC X(7).
          05 F01-GRADE2 PIC X(1).
+         05 F01-CREDIT2 PIC 9(1).
          05 F01-COURSE3 PIC X(7).
          05 F01-GRADE3 PIC X(1).
+         05 F01-CREDIT3 PIC 9(1).
          05 F01-COURSE4 PIC X(7).
          05 F01-GRADE4 PIC X(1).
+         05 F01-CREDIT4 PIC 9(1).
          05 F01-COURSE5 PIC X(7).
          05 F01-GRADE5 PIC X(1).
+         05 F01-CREDIT5 PIC 9(1).
          05 F01-COURSE6 PIC X(7).
          05 F01-GRADE6 PIC X(1).
+         05 F01-CREDIT6 PIC 9(1).
+
+      *H=header - one leading record giving the run date the extract
+      *was pulled and how many student records it is supposed to
+      *contain, so 107-READ-HEADER-RECORD can check the file is both
+      *current and complete before 300-PROCESS-RECORDS trusts it
+       01 F01-HEADER-RECORD REDEFINES F01-GRADES-RECORD.
+         05 F01-HDR-RECORD-TYPE PIC X(1).
+         05 F01-HDR-RUN-DATE PIC X(8).
+         05 F01-HDR-EXPECTED-COUNT PIC 9(5).
+         05 FILLER PIC X(46).
 
       *output file definition
        FD F02-REPORT-FILE
-           RECORD CONTAINS 60 CHARACTERS
+           RECORD CONTAINS 90 CHARACTERS
            DATA RECORD IS F02-REPORT-RECORD.
        01 F02-REPORT-RECORD.
-         05 F02-OUTPUT-LINE PIC X(60).
+         05 F02-OUTPUT-LINE PIC X(90).
+
+      *exception report definition
+      *lists grade codes in F01-GRADES-FILE that 312-CHECK-ONE-GRADE
+      *does not recognize, so bad data entry does not just quietly
+      *deflate a student's completion percentage.
+       FD F03-EXCEPTION-FILE
+           RECORD CONTAINS 50 CHARACTERS
+           DATA RECORD IS F03-EXCEPTION-RECORD.
+       01 F03-EXCEPTION-RECORD.
+         05 F03-OUTPUT-LINE PIC X(50).
+
+      *CSV export definition - same five report values as
+      *F02-REPORT-FILE, comma-delimited for the registrar's office to
+      *pivot in a spreadsheet without hand-splitting columns
+       FD F04-CSV-FILE
+           RECORD CONTAINS 90 CHARACTERS
+           DATA RECORD IS F04-CSV-RECORD.
+       01 F04-CSV-RECORD.
+         05 F04-OUTPUT-LINE PIC X(90).
+
+      *checkpoint/restart file definition - one line logged every time
+      *either the compute pass (300-PROCESS-RECORDS) or the output
+      *pass (350-WRITE-REPORT) durably finishes another student; the
+      *last line logged is the restart point if this run abends and
+      *has to be picked back up. The COMPUTE fields are the durable
+      *position in F06-WORK-FILE (how many students' grade
+      *validation/percentage math has actually been written there)
+      *that 300-PROCESS-RECORDS/302-PROCESS-ONE-STUDENT resume from;
+      *the OUTPUT fields are the durable position in F02-REPORT-FILE/
+      *F04-CSV-FILE that 350-WRITE-REPORT/358-WRITE-ONE-LINE resume
+      *from. The two positions move independently - a restart can
+      *land mid-compute-pass (output position still zero) or
+      *mid-output-pass (compute position already at its final value).
+      *The *-ID fields ride along only so the log reads sensibly to a
+      *person; the restart decision itself uses only the counts.
+       FD F05-CHECKPOINT-FILE
+           RECORD CONTAINS 20 CHARACTERS
+           DATA RECORD IS F05-CHECKPOINT-RECORD.
+       01 F05-CHECKPOINT-RECORD.
+         05 F05-CHECKPOINT-COMPUTE-COUNT PIC 9(5).
+         05 F05-CHECKPOINT-COMPUTE-ID PIC 9(5).
+         05 F05-CHECKPOINT-OUTPUT-COUNT PIC 9(5).
+         05 F05-CHECKPOINT-OUTPUT-ID PIC 9(5).
+
+      *intermediate computed-student file - one line per student,
+      *written durably by 302-PROCESS-ONE-STUDENT the moment that
+      *student's grade validation and percentage math (310/318/320/
+      *325, the expensive per-student work) finishes, independently
+      *of the SORT below. A restart resumes 300-PROCESS-RECORDS past
+      *whatever this file already durably holds instead of redoing
+      *that work, which is the whole point of checkpointing - see the
+      *comment on 300-PROCESS-RECORDS for why this has to be a
+      *separate file from the SORT's own work area.
+       FD F06-WORK-FILE
+           RECORD CONTAINS 136 CHARACTERS
+           DATA RECORD IS F06-WORK-RECORD.
+       01 F06-WORK-RECORD.
+         05 F06-REMAINING PIC 999.
+         05 F06-ID PIC 9(5).
+         05 F06-PERCENT-COMPLETE PIC 999.
+         05 F06-TRANSFERRED PIC 999.
+         05 F06-PROFICIENCY PIC 999.
+         05 F06-GPA-EDIT PIC 9.99.
+         05 F06-WARNING-MARKER PIC X(17).
+         05 F06-SPECIAL-COUNT PIC 99.
+         05 F06-SPECIAL-TABLE.
+           10 F06-SPECIAL-COURSE OCCURS 12 TIMES.
+             15 F06-SPECIAL-COURSE-CODE PIC X(7).
+             15 F06-SPECIAL-COURSE-TYPE PIC X(1).
+
+      *sort work file definition - holds the same computed fields as
+      *F06-WORK-FILE, one record per student, so the final report can
+      *be produced in descending order of percent remaining instead
+      *of input/load order. The SORT statement in the main paragraph
+      *reads F06-WORK-FILE directly (USING) rather than an INPUT
+      *PROCEDURE - the expensive per-student computation already
+      *happened in 300-PROCESS-RECORDS and wrote its results there,
+      *so there is nothing left for an input procedure to compute.
+       SD S01-SORT-FILE.
+       01 S01-SORT-RECORD.
+         05 S01-REMAINING PIC 999.
+         05 S01-ID PIC 9(5).
+         05 S01-PERCENT-COMPLETE PIC 999.
+         05 S01-TRANSFERRED PIC 999.
+         05 S01-PROFICIENCY PIC 999.
+         05 S01-GPA-EDIT PIC 9.99.
+         05 S01-WARNING-MARKER PIC X(17).
+         05 S01-SPECIAL-COUNT PIC 99.
+         05 S01-SPECIAL-TABLE.
+           10 S01-SPECIAL-COURSE OCCURS 12 TIMES.
+             15 S01-SPECIAL-COURSE-CODE PIC X(7).
+             15 S01-SPECIAL-COURSE-TYPE PIC X(1).
 
        WORKING-STORAGE SECTION.
        01 W01-TITLE-LINE.
          05 PIC X(9) VALUE SPACES.
          05 PIC X(37) VALUE 'UNIVERSITY OF NOWHERE BY STUDENT NAME'.
+         05 PIC X(3) VALUE SPACES.
+         05 PIC X(9) VALUE 'RUN DATE='.
+         05 W01-TITLE-RUN-DATE PIC X(8) VALUE SPACES.
 
        01 W01-SUBTITLE-LINE.
          05 PIC X(10) VALUE SPACES.
@@ -65,32 +192,264 @@
          05 PIC X(11) VALUE 'TRANSFERRED'.
          05 PIC X(1) VALUE SPACES.
          05 PIC X(11) VALUE 'PROFICIENCY'.
+         05 PIC X(3) VALUE SPACES.
+         05 PIC X(3) VALUE 'GPA'.
 
        01 W02-COURSE PIC X(7).
        01 W02-GRADE PIC X(1).
-       01 W02-NUMBER-COURSES PIC 999.
-       01 W02-NUMBER-CREDITS PIC 999.
-       01 W02-REMAINING PIC 999.
-       01 W02-TRANSFERRED PIC 999.
-       01 W02-PROFICIENCY PIC 999.
+       01 W02-CREDIT PIC 9(1).
+       01 W02-NUMBER-COURSES PIC 999 VALUE 0.
+       01 W02-NUMBER-CREDITS PIC 999 VALUE 0.
+       01 W02-REMAINING PIC 999 VALUE 0.
+       01 W02-TRANSFERRED PIC 999 VALUE 0.
+       01 W02-PROFICIENCY PIC 999 VALUE 0.
+
+      *holds a credit-hour count x100 on its way to becoming a
+      *percentage in 320-CALCULATE-PERCENTAGES - PIC 999 alone
+      *overflows once credit hours (not a flat course count) push
+      *the x100 product past 999
+       01 W02-CALC-INTERMEDIATE PIC 9(7) VALUE 0.
+
+      *courses carrying a K (transferred) or P (proficiency) grade
+      *for the current student, so 360-PRINT-SPECIAL-CREDITS can list
+      *them on their own section of the report instead of leaving
+      *W02-TRANSFERRED/W02-PROFICIENCY as unexplained percentages
+       01 W02-SPECIAL-COUNT PIC 99 VALUE 0.
+       01 W02-SPECIAL-TABLE.
+         05 W02-SPECIAL-COURSE OCCURS 12 TIMES.
+           10 W02-SPECIAL-COURSE-CODE PIC X(7) VALUE SPACES.
+           10 W02-SPECIAL-COURSE-TYPE PIC X(1) VALUE SPACES.
+       01 W02-COURSE-TYPE-TEXT PIC X(11) VALUE SPACES.
+       01 W02-QUALITY-VALUE PIC 9(1).
+       01 W02-GRADE-POINTS PIC 9(2).
+       01 W02-GPA-HOURS PIC 999 VALUE 0.
+       01 W02-GPA-POINTS PIC 9(4) VALUE 0.
+       01 W02-GPA PIC 9V99.
+       01 W02-GPA-EDIT PIC 9.99.
+
+      *a student this far from finished gets an ACADEMIC WARNING
+      *marker on their report line - see 325-CHECK-ACADEMIC-WARNING
+       01 W02-WARNING-THRESHOLD PIC 999 VALUE 050.
+       01 W02-WARNING-MARKER PIC X(17) VALUE SPACES.
 
        01 W01-DATA-REMAINS-SWITCH PIC X(2) VALUE spaces.
 
+      *carries a student's ID across any continuation records so the
+      *report line still shows the original detail record's F01-ID
+       01 W04-CURRENT-ID PIC 9(5).
+       01 W04-MORE-CONTINUATIONS-SWITCH PIC X(3) VALUE SPACES.
+       01 W04-RECORD-BUFFERED-SWITCH PIC X(3) VALUE SPACES.
+       01 W04-HELD-RECORD PIC X(60) VALUE SPACES.
+
+       01 W05-SORT-REMAINS-SWITCH PIC X(2) VALUE SPACES.
+
+      *subscript into S01-SPECIAL-COURSE while printing the
+      *transfer/proficiency credit section - see 360/362
+       01 W08-SPECIAL-INDEX PIC 99 VALUE 0.
+
+      *restart/checkpoint working storage
+       01 W06-CHECKPOINT-STATUS PIC X(2) VALUE '00'.
+
+      *how many students a prior, unfinished attempt already durably
+      *computed and wrote to F06-WORK-FILE - see
+      *105-LOAD-RESTART-CHECKPOINT and 302-PROCESS-ONE-STUDENT
+       01 W06-COMPUTE-RESTART-COUNT PIC 9(5) VALUE 0.
+       01 W06-COMPUTE-RESTART-SWITCH PIC X(3) VALUE SPACES.
+
+      *running count of students 300-PROCESS-RECORDS has read so far
+      *this run (computed fresh or skipped because a prior attempt
+      *already computed them), compared against
+      *W06-COMPUTE-RESTART-COUNT so a restart resumes the expensive
+      *per-student work right after the last one a prior attempt
+      *durably finished, instead of redoing it
+       01 W06-COMPUTE-POSITION PIC 9(5) VALUE 0.
+
+      *how many sorted students a prior, unfinished attempt already
+      *durably wrote to F02-REPORT-FILE/F04-CSV-FILE - see
+      *105-LOAD-RESTART-CHECKPOINT and 358-WRITE-ONE-LINE
+       01 W06-OUTPUT-RESTART-COUNT PIC 9(5) VALUE 0.
+       01 W06-OUTPUT-RESTART-ID PIC 9(5) VALUE 0.
+       01 W06-OUTPUT-RESTART-SWITCH PIC X(3) VALUE SPACES.
+       01 W06-MORE-CHECKPOINT-SWITCH PIC X(2) VALUE SPACES.
+
+      *running count of sorted students RETURNed so far in
+      *350-WRITE-REPORT, compared against W06-OUTPUT-RESTART-COUNT so
+      *a restart resumes writing right after the last durable line
+      *instead of re-emitting (and re-checkpointing) lines a prior
+      *attempt already got onto disk
+       01 W06-OUTPUT-POSITION PIC 9(5) VALUE 0.
+
+      *snapshot of the output side of Checkpoint.dat's state, carried
+      *forward unchanged (from W06-OUTPUT-RESTART-COUNT/-ID) while
+      *342-WRITE-CHECKPOINT is only being called from the compute
+      *pass, then kept live (from W06-OUTPUT-POSITION/S01-ID) once
+      *the output pass starts - see 342-WRITE-CHECKPOINT
+       01 W06-CHECKPOINT-OUTPUT-COUNT PIC 9(5) VALUE 0.
+       01 W06-CHECKPOINT-OUTPUT-ID PIC 9(5) VALUE 0.
+
+      *run-date/record-count header read from CodingAsst.dat by
+      *107-READ-HEADER-RECORD, before any student records are read
+       01 W07-RUN-DATE PIC X(8) VALUE SPACES.
+       01 W07-EXPECTED-COUNT PIC 9(5) VALUE 0.
+
+       01 W03-TOTAL-STUDENTS PIC 9(5) VALUE 0.
+       01 W03-SUM-REMAINING PIC 9(7) VALUE 0.
+       01 W03-AVG-REMAINING PIC 999 VALUE 0.
+       01 W03-ZERO-PERCENT-COUNT PIC 9(5) VALUE 0.
+
+       01 W03-TRAILER-LINE.
+         05 PIC X(15) VALUE 'STUDENTS TOTAL='.
+         05 W03-TRAILER-STUDENTS PIC ZZZZ9.
+         05 PIC X(4) VALUE SPACES.
+         05 PIC X(13) VALUE 'AVG REMAIN %='.
+         05 W03-TRAILER-AVG PIC ZZ9.
+         05 PIC X(4) VALUE SPACES.
+         05 PIC X(15) VALUE 'AT 0% COMPLETE='.
+         05 W03-TRAILER-ZERO PIC ZZZZ9.
+
        PROCEDURE DIVISION.
       *main
+      *headings are skipped on a restarted run - they are already at
+      *the top of F02-REPORT-FILE/F04-CSV-FILE from the attempt that
+      *did not finish, and those files are reopened EXTEND rather
+      *than truncated. S01-ID is a secondary sort key purely so the
+      *sorted order is reproducible run to run (ties on S01-REMAINING
+      *would otherwise be free to land in any order), which the
+      *restart in 350-WRITE-REPORT depends on to resume in the same
+      *place a prior attempt left off. 300-PROCESS-RECORDS computes
+      *and durably writes each student to F06-WORK-FILE on its own,
+      *ahead of the SORT, so a restart can skip the expensive part of
+      *that work; the SORT then just reorders F06-WORK-FILE's rows
+      *via USING and hands them to 350-WRITE-REPORT.
            PERFORM 100-OPEN-FILES
-           PERFORM 200-PRINT-HEADINGS
+           IF W06-OUTPUT-RESTART-SWITCH NOT = 'YES'
+               PERFORM 200-PRINT-HEADINGS
+           END-IF
            PERFORM 300-PROCESS-RECORDS
-             UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+           CLOSE F06-WORK-FILE
+           SORT S01-SORT-FILE
+               ON DESCENDING KEY S01-REMAINING
+               ON ASCENDING KEY S01-ID
+               USING F06-WORK-FILE
+               OUTPUT PROCEDURE IS 350-WRITE-REPORT
+           PERFORM 390-WRITE-TRAILER
            PERFORM 400-CLOSE-FILES
            STOP RUN.
       
 
       *100 open files paragraph
 
+      *the restart decision has to be known before F02-REPORT-FILE/
+      *F04-CSV-FILE are opened, so 105-LOAD-RESTART-CHECKPOINT runs
+      *first and this paragraph opens those two EXTEND (preserving a
+      *prior attempt's already-durable lines) instead of OUTPUT
+      *(which would truncate them) when W06-RESTART-SWITCH = 'YES'
        100-OPEN-FILES.
            OPEN INPUT F01-GRADES-FILE
-           OPEN OUTPUT F02-REPORT-FILE.
+           OPEN OUTPUT F03-EXCEPTION-FILE
+           PERFORM 107-READ-HEADER-RECORD
+           PERFORM 105-LOAD-RESTART-CHECKPOINT
+
+           IF W06-COMPUTE-RESTART-SWITCH = 'YES'
+               OPEN EXTEND F06-WORK-FILE
+           ELSE
+               OPEN OUTPUT F06-WORK-FILE
+           END-IF
+
+           IF W06-OUTPUT-RESTART-SWITCH = 'YES'
+               OPEN EXTEND F02-REPORT-FILE
+               OPEN EXTEND F04-CSV-FILE
+           ELSE
+               OPEN OUTPUT F02-REPORT-FILE
+               OPEN OUTPUT F04-CSV-FILE
+           END-IF
+
+           OPEN EXTEND F05-CHECKPOINT-FILE
+           IF W06-CHECKPOINT-STATUS NOT = '00'
+               OPEN OUTPUT F05-CHECKPOINT-FILE
+           END-IF.
+
+      *107 read header record paragraph
+      *reads the run-date/expected-count header CodingAsst.dat now
+      *carries as its first record, so 200-PRINT-HEADINGS can print
+      *the actual extract date instead of a hardcoded title, and
+      *392-CHECK-RECORD-COUNT can flag a short or stale file later.
+      *Confirms F01-IS-HEADER before trusting the bytes as a header -
+      *an extract missing its leading header record would otherwise
+      *have its first student silently consumed as if it were one.
+       107-READ-HEADER-RECORD.
+           READ F01-GRADES-FILE
+               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+           END-READ
+
+           IF W01-DATA-REMAINS-SWITCH NOT = 'NO'
+               IF F01-IS-HEADER
+                   MOVE F01-HDR-RUN-DATE TO W07-RUN-DATE
+                   MOVE F01-HDR-EXPECTED-COUNT TO W07-EXPECTED-COUNT
+                   MOVE W07-RUN-DATE TO W01-TITLE-RUN-DATE
+               ELSE
+                   MOVE SPACES TO F03-OUTPUT-LINE
+                   STRING "MISSING HEADER RECORD FIRST ID="
+                       DELIMITED BY SIZE
+                       F01-ID DELIMITED BY SIZE
+                    INTO F03-OUTPUT-LINE
+                   END-STRING
+                   WRITE F03-EXCEPTION-RECORD
+
+                   MOVE F01-GRADES-RECORD TO W04-HELD-RECORD
+                   MOVE 'YES' TO W04-RECORD-BUFFERED-SWITCH
+               END-IF
+           END-IF.
+
+      *105 load restart checkpoint paragraph
+      *reads Checkpoint.dat (if any) left by a prior run that did not
+      *finish, so 302-PROCESS-ONE-STUDENT can resume the expensive
+      *compute pass right after the last student a prior attempt
+      *durably wrote to F06-WORK-FILE, and 350-WRITE-REPORT/
+      *358-WRITE-ONE-LINE can resume writing right after the last
+      *student a prior attempt actually got onto F02-REPORT-FILE/
+      *F04-CSV-FILE, instead of redoing either
+       105-LOAD-RESTART-CHECKPOINT.
+           MOVE 0 TO W06-COMPUTE-RESTART-COUNT
+           MOVE SPACES TO W06-COMPUTE-RESTART-SWITCH
+           MOVE 0 TO W06-OUTPUT-RESTART-COUNT
+           MOVE 0 TO W06-OUTPUT-RESTART-ID
+           MOVE SPACES TO W06-OUTPUT-RESTART-SWITCH
+
+           OPEN INPUT F05-CHECKPOINT-FILE
+           IF W06-CHECKPOINT-STATUS = '00'
+               MOVE SPACES TO W06-MORE-CHECKPOINT-SWITCH
+               PERFORM 106-READ-CHECKPOINT-RECORD
+                   UNTIL W06-MORE-CHECKPOINT-SWITCH = 'NO'
+
+               IF W06-COMPUTE-RESTART-COUNT > 0
+                   MOVE 'YES' TO W06-COMPUTE-RESTART-SWITCH
+               END-IF
+
+               IF W06-OUTPUT-RESTART-COUNT > 0
+                   MOVE 'YES' TO W06-OUTPUT-RESTART-SWITCH
+               END-IF
+
+               CLOSE F05-CHECKPOINT-FILE
+           END-IF
+
+           MOVE W06-OUTPUT-RESTART-COUNT TO W06-CHECKPOINT-OUTPUT-COUNT
+           MOVE W06-OUTPUT-RESTART-ID TO W06-CHECKPOINT-OUTPUT-ID.
+
+      *106 read checkpoint record paragraph
+       106-READ-CHECKPOINT-RECORD.
+           READ F05-CHECKPOINT-FILE
+               AT END MOVE 'NO' TO W06-MORE-CHECKPOINT-SWITCH
+           END-READ
+
+           IF W06-MORE-CHECKPOINT-SWITCH NOT = 'NO'
+               MOVE F05-CHECKPOINT-COMPUTE-COUNT TO
+                   W06-COMPUTE-RESTART-COUNT
+               MOVE F05-CHECKPOINT-OUTPUT-COUNT TO
+                   W06-OUTPUT-RESTART-COUNT
+               MOVE F05-CHECKPOINT-OUTPUT-ID TO
+                   W06-OUTPUT-RESTART-ID
+           END-IF.
 
       *200 print headings paragraph
 
@@ -112,128 +471,549 @@
 
            MOVE SPACES TO F02-OUTPUT-LINE
            WRITE F02-REPORT-RECORD
+
+           MOVE SPACES TO F04-OUTPUT-LINE
+           STRING 'STUDENT ID,PERCENT COMPLETE,' DELIMITED BY SIZE
+               'PERCENT REMAINING,' DELIMITED BY SIZE
+               'PERCENT TRANSFERRED,' DELIMITED BY SIZE
+               'PERCENT PROFICIENCY' DELIMITED BY SIZE
+            INTO F04-OUTPUT-LINE
+           END-STRING
+           WRITE F04-CSV-RECORD
            .
 
       *300 process records paragraph
-      *read in a line, call check-all-grades, call calculate-percentages, WRITE to output then call clear-totals
-      *in main, this function will be called in some sort of loop.
-
+      *drives 302-PROCESS-ONE-STUDENT over every student-level record
+      *in F01-GRADES-FILE, ahead of and independent of the SORT in
+      *the main paragraph, so a restart can skip the expensive part
+      *of this work (310-CHECK-ALL-GRADES/318-ABSORB-CONTINUATIONS/
+      *320-CALCULATE-PERCENTAGES) for every student a prior attempt
+      *already durably computed and wrote to F06-WORK-FILE, redoing
+      *only the cheap job of reading past their continuation records
+      *- see 302-PROCESS-ONE-STUDENT/303-SKIP-CONTINUATIONS.
        300-PROCESS-RECORDS.
-           READ F01-GRADES-FILE
-               AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
-           END-READ
+           PERFORM 302-PROCESS-ONE-STUDENT
+             UNTIL W01-DATA-REMAINS-SWITCH = 'NO'
+           .
 
-           PERFORM 310-CHECK-ALL-GRADES
-           PERFORM 320-CALCULATE-PERCENTAGES
+      *302 process one student paragraph
+      *W06-COMPUTE-POSITION counts every student read so far this
+      *run, whether freshly computed or skipped because a prior
+      *attempt already computed and wrote it to F06-WORK-FILE; a
+      *restart skips full processing for every position at or below
+      *W06-COMPUTE-RESTART-COUNT, since that student's row is already
+      *sitting in F06-WORK-FILE waiting for the SORT to pick it up.
+       302-PROCESS-ONE-STUDENT.
+           PERFORM 305-READ-GRADES-RECORD
 
-      *MOVE TO OUTPUT
+           IF W01-DATA-REMAINS-SWITCH IS NOT EQUAL TO 'NO'
+               MOVE F01-ID TO W04-CURRENT-ID
+               ADD 1 TO W06-COMPUTE-POSITION
+
+               IF W06-COMPUTE-POSITION > W06-COMPUTE-RESTART-COUNT
+                   PERFORM 310-CHECK-ALL-GRADES
+
+                   MOVE 'YES' TO W04-MORE-CONTINUATIONS-SWITCH
+                   PERFORM 318-ABSORB-CONTINUATIONS
+                       UNTIL W04-MORE-CONTINUATIONS-SWITCH = 'NO'
+
+                   PERFORM 320-CALCULATE-PERCENTAGES
+                   PERFORM 325-CHECK-ACADEMIC-WARNING
+
+      *MOVE TO WORK RECORD
+
+                   MOVE W02-GPA TO W02-GPA-EDIT
+
+                   MOVE W02-REMAINING TO F06-REMAINING
+                   MOVE W04-CURRENT-ID TO F06-ID
+                   MOVE W02-NUMBER-CREDITS TO F06-PERCENT-COMPLETE
+                   MOVE W02-TRANSFERRED TO F06-TRANSFERRED
+                   MOVE W02-PROFICIENCY TO F06-PROFICIENCY
+                   MOVE W02-GPA-EDIT TO F06-GPA-EDIT
+                   MOVE W02-WARNING-MARKER TO F06-WARNING-MARKER
+                   MOVE W02-SPECIAL-COUNT TO F06-SPECIAL-COUNT
+                   MOVE W02-SPECIAL-TABLE TO F06-SPECIAL-TABLE
+
+                   WRITE F06-WORK-RECORD
+                   PERFORM 342-WRITE-CHECKPOINT
+               ELSE
+                   MOVE 'YES' TO W04-MORE-CONTINUATIONS-SWITCH
+                   PERFORM 304-SKIP-ONE-CONTINUATION
+                       UNTIL W04-MORE-CONTINUATIONS-SWITCH = 'NO'
+               END-IF
+           END-IF
 
-           STRING "  " DELIMITED BY SIZE
-               F01-ID DELIMITED BY SIZE
-               "         " DELIMITED BY SIZE
-               W02-NUMBER-CREDITS DELIMITED BY SIZE
-               "         " DELIMITED BY SIZE
-                W02-REMAINING DELIMITED BY SIZE
-                "          " DELIMITED BY SIZE
-                W02-TRANSFERRED DELIMITED BY SIZE
-                "         " DELIMITED BY SIZE
-                W02-PROFICIENCY DELIMITED BY SIZE
-                "    " DELIMITED BY SIZE
-            INTO F02-REPORT-RECORD
-           END-STRING
+           PERFORM 330-CLEAR-TOTALS
+           .
 
-      *WRITE TO FILE
+      *304 skip one continuation paragraph
+      *mirrors 318-ABSORB-CONTINUATIONS' read-ahead for a student
+      *whose grades were already computed by a prior attempt - it
+      *still has to read past that student's continuation records to
+      *reach the next student, it just does not re-check their grades
+       304-SKIP-ONE-CONTINUATION.
+           PERFORM 305-READ-GRADES-RECORD
+
+           IF W01-DATA-REMAINS-SWITCH = 'NO'
+               MOVE 'NO' TO W04-MORE-CONTINUATIONS-SWITCH
+           ELSE
+               IF F01-IS-CONTINUATION AND F01-ID = W04-CURRENT-ID
+                   CONTINUE
+               ELSE
+                   MOVE F01-GRADES-RECORD TO W04-HELD-RECORD
+                   MOVE 'YES' TO W04-RECORD-BUFFERED-SWITCH
+                   MOVE 'NO' TO W04-MORE-CONTINUATIONS-SWITCH
+               END-IF
+           END-IF.
+
+      *305 read grades record paragraph
+      *returns the next student-level record, either freshly read or
+      *the one 318-ABSORB-CONTINUATIONS had to read ahead and hold
+       305-READ-GRADES-RECORD.
+           IF W04-RECORD-BUFFERED-SWITCH = 'YES'
+               MOVE W04-HELD-RECORD TO F01-GRADES-RECORD
+               MOVE SPACES TO W04-RECORD-BUFFERED-SWITCH
+           ELSE
+               READ F01-GRADES-FILE
+                   AT END MOVE 'NO' TO W01-DATA-REMAINS-SWITCH
+               END-READ
+           END-IF.
+
+      *318 absorb continuations paragraph
+      *reads ahead past the current student's detail record for any
+      *continuation records sharing the same F01-ID, accumulating
+      *their courses, and holds the first non-matching record for
+      *the next call to 305-READ-GRADES-RECORD
+       318-ABSORB-CONTINUATIONS.
+           PERFORM 305-READ-GRADES-RECORD
+
+           IF W01-DATA-REMAINS-SWITCH = 'NO'
+               MOVE 'NO' TO W04-MORE-CONTINUATIONS-SWITCH
+           ELSE
+               IF F01-IS-CONTINUATION AND F01-ID = W04-CURRENT-ID
+                   PERFORM 310-CHECK-ALL-GRADES
+               ELSE
+                   MOVE F01-GRADES-RECORD TO W04-HELD-RECORD
+                   MOVE 'YES' TO W04-RECORD-BUFFERED-SWITCH
+                   MOVE 'NO' TO W04-MORE-CONTINUATIONS-SWITCH
+               END-IF
+           END-IF.
+
+      *350 write report paragraph (SORT output procedure)
+      *RETURNs the sorted student records, furthest from finished
+      *first, and writes each one to F02-REPORT-FILE/F04-CSV-FILE -
+      *the SORT statement performs this once, after every record
+      *from 300-PROCESS-RECORDS has been released and sorted.
+       350-WRITE-REPORT.
+           MOVE 0 TO W06-OUTPUT-POSITION
+           PERFORM 355-RETURN-SORT-RECORD
+           PERFORM 358-WRITE-ONE-LINE
+               UNTIL W05-SORT-REMAINS-SWITCH = 'NO'
+           .
+
+      *355 return sort record paragraph
+       355-RETURN-SORT-RECORD.
+           RETURN S01-SORT-FILE
+               AT END MOVE 'NO' TO W05-SORT-REMAINS-SWITCH
+           END-RETURN.
+
+      *358 write one line paragraph
+      *the only durable point in this design is the moment a line
+      *actually lands in F02-REPORT-FILE/F04-CSV-FILE, so that is
+      *where 342-WRITE-CHECKPOINT is called from. W06-OUTPUT-POSITION
+      *counts every sorted student RETURNed (whether or not this run
+      *writes it), and a restart skips writing/re-checkpointing every
+      *position at or below W06-OUTPUT-RESTART-COUNT - the count a
+      *prior attempt had already made durable - so it resumes exactly
+      *where that attempt left off instead of duplicating output.
+      *340-ACCUMULATE-TRAILER-TOTALS is called for every student
+      *RETURNed, restart or not, since the SORT always sees the whole
+      *of F06-WORK-FILE regardless of what the compute pass skipped.
+       358-WRITE-ONE-LINE.
+           ADD 1 TO W06-OUTPUT-POSITION
+           PERFORM 340-ACCUMULATE-TRAILER-TOTALS
+
+           IF W06-OUTPUT-POSITION > W06-OUTPUT-RESTART-COUNT
+               MOVE SPACES TO F02-REPORT-RECORD
+               STRING "  " DELIMITED BY SIZE
+                   S01-ID DELIMITED BY SIZE
+                   "         " DELIMITED BY SIZE
+                   S01-PERCENT-COMPLETE DELIMITED BY SIZE
+                   "         " DELIMITED BY SIZE
+                    S01-REMAINING DELIMITED BY SIZE
+                    "          " DELIMITED BY SIZE
+                    S01-TRANSFERRED DELIMITED BY SIZE
+                    "         " DELIMITED BY SIZE
+                    S01-PROFICIENCY DELIMITED BY SIZE
+                    "       " DELIMITED BY SIZE
+                    S01-GPA-EDIT DELIMITED BY SIZE
+                    "   " DELIMITED BY SIZE
+                    S01-WARNING-MARKER DELIMITED BY SIZE
+                INTO F02-REPORT-RECORD
+               END-STRING
+
+               MOVE SPACES TO F04-OUTPUT-LINE
+               STRING S01-ID DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   S01-PERCENT-COMPLETE DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   S01-REMAINING DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   S01-TRANSFERRED DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   S01-PROFICIENCY DELIMITED BY SIZE
+                INTO F04-OUTPUT-LINE
+               END-STRING
 
-           IF W01-DATA-REMAINS-SWITCH IS NOT EQUAL TO 'NO'
                WRITE F02-REPORT-RECORD
+               WRITE F04-CSV-RECORD
+
+               IF S01-SPECIAL-COUNT > 0
+                   PERFORM 360-PRINT-SPECIAL-CREDITS
+               END-IF
+
+               MOVE W06-OUTPUT-POSITION TO W06-CHECKPOINT-OUTPUT-COUNT
+               MOVE S01-ID TO W06-CHECKPOINT-OUTPUT-ID
+               PERFORM 342-WRITE-CHECKPOINT
            END-IF
 
-           PERFORM 330-CLEAR-TOTALS
+           PERFORM 355-RETURN-SORT-RECORD.
+
+      *360 print special credits paragraph
+      *prints the transfer/proficiency credit detail section for the
+      *student just written, one line per K or P course, so
+      *evaluation staff can see which courses drove
+      *S01-TRANSFERRED/S01-PROFICIENCY without cross-checking
+      *CodingAsst.dat by hand
+       360-PRINT-SPECIAL-CREDITS.
+           MOVE SPACES TO F02-OUTPUT-LINE
+           STRING "     TRANSFER/PROFICIENCY CREDIT DETAIL:"
+               DELIMITED BY SIZE
+            INTO F02-OUTPUT-LINE
+           END-STRING
+           WRITE F02-REPORT-RECORD
+
+           MOVE 1 TO W08-SPECIAL-INDEX
+           PERFORM 362-PRINT-ONE-SPECIAL-CREDIT
+               UNTIL W08-SPECIAL-INDEX > S01-SPECIAL-COUNT
            .
 
+      *362 print one special credit paragraph
+       362-PRINT-ONE-SPECIAL-CREDIT.
+           IF S01-SPECIAL-COURSE-TYPE(W08-SPECIAL-INDEX) = "K"
+               MOVE "TRANSFERRED" TO W02-COURSE-TYPE-TEXT
+           ELSE
+               MOVE "PROFICIENCY" TO W02-COURSE-TYPE-TEXT
+           END-IF
+
+           MOVE SPACES TO F02-OUTPUT-LINE
+           STRING "       " DELIMITED BY SIZE
+               S01-SPECIAL-COURSE-CODE(W08-SPECIAL-INDEX)
+                   DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               W02-COURSE-TYPE-TEXT DELIMITED BY SIZE
+            INTO F02-OUTPUT-LINE
+           END-STRING
+           WRITE F02-REPORT-RECORD
+
+           ADD 1 TO W08-SPECIAL-INDEX.
+
+      *340 accumulate trailer totals paragraph
+      *keeps the running batch control totals that 390-WRITE-TRAILER
+      *prints after the last detail line, for reconciling the report
+      *against the input row count. Called from 358-WRITE-ONE-LINE,
+      *once per sorted student RETURNed, since the SORT always
+      *processes every row in F06-WORK-FILE exactly once per run
+      *(restart or not) - the compute pass may skip students, but the
+      *output pass never does, so this is the one place totals are
+      *guaranteed complete regardless of restart status.
+      *S01-PERCENT-COMPLETE holds percent COMPLETE
+      *(320-CALCULATE-PERCENTAGES converts it from remaining credit
+      *hours to a percent complete) so a value of zero is the
+      *"0% complete" case the trailer label promises - S01-REMAINING
+      *= 0 would be the opposite, a student who is 100% complete.
+       340-ACCUMULATE-TRAILER-TOTALS.
+           ADD 1 TO W03-TOTAL-STUDENTS
+           ADD S01-REMAINING TO W03-SUM-REMAINING
+           IF S01-PERCENT-COMPLETE = 0
+               ADD 1 TO W03-ZERO-PERCENT-COUNT
+           END-IF.
+
+      *342 write checkpoint paragraph
+      *logs both restart positions on every call, from either pass -
+      *the compute side (W06-COMPUTE-POSITION/W04-CURRENT-ID) is
+      *always current, since 302-PROCESS-ONE-STUDENT advances it for
+      *every student whether skipped or freshly computed; the output
+      *side is carried forward from W06-CHECKPOINT-OUTPUT-COUNT/-ID
+      *until 358-WRITE-ONE-LINE starts updating it for real. This
+      *keeps Checkpoint.dat's two positions consistent with each
+      *other no matter which pass is running when a rerun abends.
+       342-WRITE-CHECKPOINT.
+           MOVE W06-COMPUTE-POSITION TO F05-CHECKPOINT-COMPUTE-COUNT
+           MOVE W04-CURRENT-ID TO F05-CHECKPOINT-COMPUTE-ID
+           MOVE W06-CHECKPOINT-OUTPUT-COUNT TO
+               F05-CHECKPOINT-OUTPUT-COUNT
+           MOVE W06-CHECKPOINT-OUTPUT-ID TO F05-CHECKPOINT-OUTPUT-ID
+           WRITE F05-CHECKPOINT-RECORD.
+
       *310 check all grades paragraph
 
        310-CHECK-ALL-GRADES.
            MOVE F01-COURSE1 TO W02-COURSE
            MOVE F01-GRADE1 TO W02-GRADE
+           MOVE F01-CREDIT1 TO W02-CREDIT
            PERFORM 312-CHECK-ONE-GRADE
 
            MOVE F01-COURSE2 TO W02-COURSE
            MOVE F01-GRADE2 TO W02-GRADE
+           MOVE F01-CREDIT2 TO W02-CREDIT
            PERFORM 312-CHECK-ONE-GRADE
 
            MOVE F01-COURSE3 TO W02-COURSE
            MOVE F01-GRADE3 TO W02-GRADE
+           MOVE F01-CREDIT3 TO W02-CREDIT
            PERFORM 312-CHECK-ONE-GRADE
 
            MOVE F01-COURSE4 TO W02-COURSE
            MOVE F01-GRADE4 TO W02-GRADE
+           MOVE F01-CREDIT4 TO W02-CREDIT
            PERFORM 312-CHECK-ONE-GRADE
 
            MOVE F01-COURSE5 TO W02-COURSE
            MOVE F01-GRADE5 TO W02-GRADE
+           MOVE F01-CREDIT5 TO W02-CREDIT
            PERFORM 312-CHECK-ONE-GRADE
 
            MOVE F01-COURSE6 TO W02-COURSE
            MOVE F01-GRADE6 TO W02-GRADE
+           MOVE F01-CREDIT6 TO W02-CREDIT
            PERFORM 312-CHECK-ONE-GRADE.
 
       *312 check one grade paragraph
+      *number-courses/number-credits are now credit-hour totals,
+      *not a flat course count, so a 3-hour course counts 3 times
+      *as much toward completion as a 1-hour course.
        312-CHECK-ONE-GRADE.
            IF W02-COURSE IS NOT EQUAL TO "       "
-               ADD 1 TO W02-NUMBER-COURSES
+               ADD W02-CREDIT TO W02-NUMBER-COURSES
+
+               IF W02-GRADE = "A" OR
+                 W02-GRADE = "B" OR
+                 W02-GRADE = "C" OR
+                 W02-GRADE = "D" OR
+                 W02-GRADE = "F"
+                   PERFORM 314-ACCUMULATE-QUALITY-POINTS
+               END-IF
+
                IF W02-GRADE = "A" OR
                  W02-GRADE = "B" OR
                  W02-GRADE = "C" OR
                  W02-GRADE = "D" OR
                  W02-GRADE = "P" OR
                  W02-GRADE = "K"
-                   ADD 1 TO W02-NUMBER-CREDITS
+                   ADD W02-CREDIT TO W02-NUMBER-CREDITS
 
                        IF W02-GRADE = "K"
-                           ADD 1 TO W02-TRANSFERRED
+                           ADD W02-CREDIT TO W02-TRANSFERRED
+                           PERFORM 315-RECORD-SPECIAL-CREDIT
                        END-IF
 
                        IF W02-GRADE = "P"
-                           ADD 1 TO W02-PROFICIENCY
+                           ADD W02-CREDIT TO W02-PROFICIENCY
+                           PERFORM 315-RECORD-SPECIAL-CREDIT
                        END-IF
 
                END-IF
+
+               IF W02-GRADE NOT = "A" AND W02-GRADE NOT = "B" AND
+                 W02-GRADE NOT = "C" AND W02-GRADE NOT = "D" AND
+                 W02-GRADE NOT = "F" AND W02-GRADE NOT = "P" AND
+                 W02-GRADE NOT = "K"
+                   PERFORM 316-WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+      *316 write exception paragraph
+      *records a grade code 312-CHECK-ONE-GRADE does not recognize
+      *(typo, W, I, stray spaces) so it gets caught during the run
+      *instead of quietly deflating the student's completion percent.
+       316-WRITE-EXCEPTION.
+           MOVE SPACES TO F03-OUTPUT-LINE
+           STRING "BAD GRADE  ID=" DELIMITED BY SIZE
+               F01-ID DELIMITED BY SIZE
+               " COURSE=" DELIMITED BY SIZE
+               W02-COURSE DELIMITED BY SIZE
+               " GRADE=" DELIMITED BY SIZE
+               W02-GRADE DELIMITED BY SIZE
+            INTO F03-OUTPUT-LINE
+           END-STRING
+           WRITE F03-EXCEPTION-RECORD.
+
+      *314 accumulate quality points paragraph
+      *turns a graded A-F letter grade into quality points
+      *(A=4,B=3,C=2,D=1,F=0) weighted by the course credit hours,
+      *for the GPA column computed in 320-CALCULATE-PERCENTAGES.
+       314-ACCUMULATE-QUALITY-POINTS.
+           MOVE 0 TO W02-QUALITY-VALUE
+           IF W02-GRADE = "A"
+               MOVE 4 TO W02-QUALITY-VALUE
+           END-IF
+           IF W02-GRADE = "B"
+               MOVE 3 TO W02-QUALITY-VALUE
+           END-IF
+           IF W02-GRADE = "C"
+               MOVE 2 TO W02-QUALITY-VALUE
+           END-IF
+           IF W02-GRADE = "D"
+               MOVE 1 TO W02-QUALITY-VALUE
+           END-IF
+
+           ADD W02-CREDIT TO W02-GPA-HOURS
+           MULTIPLY W02-CREDIT BY W02-QUALITY-VALUE
+               GIVING W02-GRADE-POINTS
+           ADD W02-GRADE-POINTS TO W02-GPA-POINTS.
+
+      *315 record special credit paragraph
+      *remembers a K or P course so 360-PRINT-SPECIAL-CREDITS can
+      *list it by course code on the report instead of leaving the
+      *transferred/proficiency percentages unexplained. The table is
+      *capped at 12 entries, a generous margin over the six-course
+      *detail layout plus a couple of continuation records; anything
+      *past the cap is still counted in W02-TRANSFERRED/PROFICIENCY,
+      *just not listed by name.
+       315-RECORD-SPECIAL-CREDIT.
+           IF W02-SPECIAL-COUNT < 12
+               ADD 1 TO W02-SPECIAL-COUNT
+               MOVE W02-COURSE TO
+                   W02-SPECIAL-COURSE-CODE(W02-SPECIAL-COUNT)
+               MOVE W02-GRADE TO
+                   W02-SPECIAL-COURSE-TYPE(W02-SPECIAL-COUNT)
            END-IF.
 
       *320 calculate percentages paragraph
 
        320-CALCULATE-PERCENTAGES.
-      * number credits becomes number credits remaining
-           SUBTRACT W02-NUMBER-CREDITS FROM W02-NUMBER-COURSES GIVING W02-NUMBER-CREDITS
-      * remaining stores the remaining credits as a percentage
-           MULTIPLY W02-NUMBER-CREDITS BY 100 GIVING W02-NUMBER-CREDITS
-           DIVIDE W02-NUMBER-CREDITS BY W02-NUMBER-COURSES GIVING W02-REMAINING ROUNDED
-           
+      * number credits becomes credit hours remaining
+           SUBTRACT W02-NUMBER-CREDITS FROM W02-NUMBER-COURSES
+               GIVING W02-NUMBER-CREDITS
+      * remaining stores the remaining credits as a percentage -
+      * the x100 product goes into a wider intermediate first so a
+      * normal credit-hour load (courses now worth 3-4 each, not 1)
+      * cannot overflow PIC 999 and silently truncate
+           MULTIPLY W02-NUMBER-CREDITS BY 100
+               GIVING W02-CALC-INTERMEDIATE
+           DIVIDE W02-CALC-INTERMEDIATE BY W02-NUMBER-COURSES
+               GIVING W02-REMAINING ROUNDED
+
       *This makes number credits a percent
 
            SUBTRACT W02-REMAINING FROM 100 GIVING W02-NUMBER-CREDITS
 
       * this handles transferred courses
-           MULTIPLY W02-TRANSFERRED BY 100 GIVING W02-TRANSFERRED
-           DIVIDE W02-TRANSFERRED BY W02-NUMBER-COURSES GIVING W02-TRANSFERRED
+           MULTIPLY W02-TRANSFERRED BY 100
+               GIVING W02-CALC-INTERMEDIATE
+           DIVIDE W02-CALC-INTERMEDIATE BY W02-NUMBER-COURSES
+               GIVING W02-TRANSFERRED
 
       * this handles proficiency credits
-           MULTIPLY W02-PROFICIENCY BY 100 GIVING W02-PROFICIENCY
-           DIVIDE W02-PROFICIENCY BY W02-NUMBER-COURSES GIVING W02-PROFICIENCY
+           MULTIPLY W02-PROFICIENCY BY 100
+               GIVING W02-CALC-INTERMEDIATE
+           DIVIDE W02-CALC-INTERMEDIATE BY W02-NUMBER-COURSES
+               GIVING W02-PROFICIENCY
+
+      * this computes the cumulative GPA from quality points
+           IF W02-GPA-HOURS > 0
+               DIVIDE W02-GPA-POINTS BY W02-GPA-HOURS
+                   GIVING W02-GPA ROUNDED
+           ELSE
+               MOVE 0 TO W02-GPA
+           END-IF
            .
 
+      *325 check academic warning paragraph
+      *flags a student whose W02-REMAINING (percent of credit hours
+      *not yet completed) is at or past the warning threshold, so
+      *advising staff can spot them on the printed report
+       325-CHECK-ACADEMIC-WARNING.
+           IF W02-REMAINING >= W02-WARNING-THRESHOLD
+               MOVE 'ACADEMIC WARNING' TO W02-WARNING-MARKER
+           END-IF.
+
       *330 clear totals paragraph
        330-CLEAR-TOTALS.
            MOVE 000 TO W02-NUMBER-CREDITS
            MOVE 000 TO W02-NUMBER-COURSES
            MOVE 000 TO W02-TRANSFERRED
-           MOVE 000 TO W02-PROFICIENCY.
+           MOVE 000 TO W02-PROFICIENCY
+           MOVE 000 TO W02-GPA-HOURS
+           MOVE SPACES TO W02-WARNING-MARKER
+           MOVE 0000 TO W02-GPA-POINTS
+           MOVE 0 TO W02-GPA
+           MOVE 00 TO W02-SPECIAL-COUNT.
+
+      *390 write trailer paragraph
+      *batch control-total trailer written to F02-REPORT-FILE after
+      *the last detail line, so the run can be reconciled against
+      *the input row count instead of eyeballing it.
+       390-WRITE-TRAILER.
+           MOVE SPACES TO F02-OUTPUT-LINE
+           WRITE F02-REPORT-RECORD
+
+           IF W03-TOTAL-STUDENTS > 0
+               DIVIDE W03-SUM-REMAINING BY W03-TOTAL-STUDENTS
+                   GIVING W03-AVG-REMAINING ROUNDED
+           ELSE
+               MOVE 0 TO W03-AVG-REMAINING
+           END-IF
+
+           MOVE W03-TOTAL-STUDENTS TO W03-TRAILER-STUDENTS
+           MOVE W03-AVG-REMAINING TO W03-TRAILER-AVG
+           MOVE W03-ZERO-PERCENT-COUNT TO W03-TRAILER-ZERO
+
+           MOVE W03-TRAILER-LINE TO F02-OUTPUT-LINE
+           WRITE F02-REPORT-RECORD
+
+           PERFORM 392-CHECK-RECORD-COUNT.
+
+      *392 check record count paragraph
+      *compares the header's expected student count (read by
+      *107-READ-HEADER-RECORD) against W03-TOTAL-STUDENTS, the number
+      *actually processed, so a short or stale extract gets flagged
+      *on the exception report instead of slipping through as a
+      *silently incomplete run. W03-TOTAL-STUDENTS is accumulated in
+      *340-ACCUMULATE-TRAILER-TOTALS from the output pass, which
+      *always sorts and RETURNs every row in F06-WORK-FILE exactly
+      *once per run (a restart only changes which of those rows also
+      *get freshly computed vs. skipped) - so it is always the whole
+      *file's count here, restart or not, no adjustment needed.
+       392-CHECK-RECORD-COUNT.
+           IF W03-TOTAL-STUDENTS NOT = W07-EXPECTED-COUNT
+               MOVE SPACES TO F03-OUTPUT-LINE
+               STRING "RECORD COUNT MISMATCH EXPECTED="
+                   DELIMITED BY SIZE
+                   W07-EXPECTED-COUNT DELIMITED BY SIZE
+                   " ACTUAL=" DELIMITED BY SIZE
+                   W03-TOTAL-STUDENTS DELIMITED BY SIZE
+                INTO F03-OUTPUT-LINE
+               END-STRING
+               WRITE F03-EXCEPTION-RECORD
+           END-IF.
 
       *400 close files paragraph
+      *reaching here means the run went end to end without abending,
+      *so Checkpoint.dat is truncated back to empty once everything
+      *else is closed - an ordinary next run (a new day's file, not a
+      *restart) must not inherit a restart position left over from a
+      *run that already finished cleanly.
        400-CLOSE-FILES.
            CLOSE F01-GRADES-FILE
-             F02-REPORT-FILE.
+             F02-REPORT-FILE
+             F03-EXCEPTION-FILE
+             F04-CSV-FILE
+             F05-CHECKPOINT-FILE
+
+           OPEN OUTPUT F05-CHECKPOINT-FILE
+           CLOSE F05-CHECKPOINT-FILE.
 
       
 
